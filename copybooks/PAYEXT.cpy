@@ -0,0 +1,11 @@
+      *> PAYEXT - fixed-width payroll interface extract record.
+      *> PEXT-REC-TYPE 'D' = detail (one active employee), 'T' =
+      *> trailer (extract record count), written last.
+       05 PEXT-REC-TYPE           PIC X(01).
+       05 PEXT-DETAIL.
+          10 PEXT-ID              PIC 9(10).
+          10 PEXT-NAME            PIC X(30).
+          10 FILLER               PIC X(09).
+       05 PEXT-TRAILER REDEFINES PEXT-DETAIL.
+          10 PEXT-RECORD-COUNT    PIC 9(08).
+          10 FILLER               PIC X(41).
