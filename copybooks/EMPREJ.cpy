@@ -0,0 +1,7 @@
+      *> EMPREJ - EMPLOYEE-REJECTS record layout, written by
+      *> B000-VALIDATE-REC for any incoming record that fails edits
+       05 REJ-ID                  PIC 9(10).
+       05 REJ-NAME                PIC A(30).
+       05 REJ-CAR                 PIC A(10).
+       05 REJ-REASON-CODE         PIC X(04).
+       05 REJ-REASON-TEXT         PIC X(50).
