@@ -0,0 +1,10 @@
+      *> EMPVEH - EMPLOYEE-VEHICLE record: one row per vehicle
+      *> assignment, keyed on employee + effective date so an
+      *> employee's full assignment history is kept instead of just
+      *> the current vehicle. VEH-RETURN-DATE of zero means the
+      *> assignment is still open (the employee's current vehicle).
+       05 VEH-KEY.
+          10 VEH-EMP-ID           PIC 9(10).
+          10 VEH-EFF-DATE         PIC 9(08).
+       05 VEH-CAR-CODE            PIC A(10).
+       05 VEH-RETURN-DATE         PIC 9(08).
