@@ -0,0 +1,9 @@
+      *> CTLTOT - control-total trailer, one record appended to
+      *> CONTROL-TOTALS at the end of every HELLO run, and read back
+      *> by RECONRPT to reconcile today's run against yesterday's
+       05 CTL-RUN-ID              PIC X(08).
+       05 CTL-RUN-DATE            PIC 9(08).
+       05 CTL-RECORDS-READ        PIC 9(08).
+       05 CTL-RECORDS-WRITTEN     PIC 9(08).
+       05 CTL-ID-HASH-TOTAL       PIC 9(15).
+       05 CTL-MASTER-COUNT        PIC 9(08).
