@@ -0,0 +1,13 @@
+      *> EMPREC - EMPLOYEE-MASTER record layout (indexed, keyed on EMP-ID)
+       05 EMP-ID                  PIC 9(10).
+       05 EMP-NAME                PIC A(30).
+       05 EMP-CAR                 PIC A(10).
+      *> effective date of EMP-CAR's current EMPLOYEE-VEHICLE
+      *> assignment row - the key used to close it out on the next
+      *> vehicle change
+       05 EMP-CAR-EFF-DATE        PIC 9(08).
+      *> A = active, I = inactive/deleted (delete transactions
+      *> deactivate rather than physically remove the master record)
+       05 EMP-STATUS               PIC X(01).
+          88 EMP-ACTIVE            VALUE 'A'.
+          88 EMP-INACTIVE          VALUE 'I'.
