@@ -0,0 +1,8 @@
+      *> AUDITLOG - before/after change record written to AUDIT-LOG
+      *> any time a maintenance run updates an EMPLOYEE-MASTER field
+       05 AUD-TIMESTAMP           PIC 9(14).
+       05 AUD-OPERATOR-ID         PIC X(08).
+       05 AUD-EMP-ID              PIC 9(10).
+       05 AUD-FIELD-NAME          PIC X(10).
+       05 AUD-OLD-VALUE           PIC X(30).
+       05 AUD-NEW-VALUE           PIC X(30).
