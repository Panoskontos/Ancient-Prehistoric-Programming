@@ -0,0 +1,32 @@
+      *> EMPRPTL - print line layouts for the EMP-RPT employee listing
+       01 RPT-TITLE-LINE.
+          05 FILLER               PIC X(08) VALUE SPACES.
+          05 FILLER               PIC X(24) VALUE
+             'EMPLOYEE LISTING REPORT'.
+          05 FILLER               PIC X(06) VALUE SPACES.
+          05 FILLER               PIC X(05) VALUE 'DATE:'.
+          05 RPT-RUN-DATE         PIC X(10).
+          05 FILLER               PIC X(05) VALUE SPACES.
+          05 FILLER               PIC X(05) VALUE 'TIME:'.
+          05 RPT-RUN-TIME         PIC X(08).
+          05 FILLER               PIC X(05) VALUE SPACES.
+          05 FILLER               PIC X(05) VALUE 'PAGE:'.
+          05 RPT-PAGE-NO          PIC ZZZ9.
+
+       01 RPT-COLUMN-HEADER.
+          05 FILLER               PIC X(12) VALUE 'EMPLOYEE ID'.
+          05 FILLER               PIC X(32) VALUE 'EMPLOYEE NAME'.
+          05 FILLER               PIC X(10) VALUE 'CAR'.
+
+       01 RPT-DETAIL-LINE.
+          05 RPT-ID               PIC Z(9)9.
+          05 FILLER               PIC X(02) VALUE SPACES.
+          05 RPT-NAME             PIC X(30).
+          05 FILLER               PIC X(02) VALUE SPACES.
+          05 RPT-CAR              PIC X(10).
+
+       01 RPT-SUMMARY-LINE.
+          05 FILLER               PIC X(24) VALUE
+             'TOTAL EMPLOYEES LISTED:'.
+          05 FILLER               PIC X(01) VALUE SPACES.
+          05 RPT-TOTAL-COUNT      PIC Z(5)9.
