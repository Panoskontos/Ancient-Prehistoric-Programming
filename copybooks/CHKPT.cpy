@@ -0,0 +1,5 @@
+      *> CHKPT - checkpoint/restart control record for the roster
+      *> batch run, rewritten every WS-CHECKPOINT-INTERVAL records
+       05 CKPT-RUN-ID             PIC X(08).
+       05 CKPT-LAST-ID            PIC 9(10).
+       05 CKPT-RECORDS-DONE       PIC 9(08).
