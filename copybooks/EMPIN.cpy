@@ -0,0 +1,8 @@
+      *> EMPIN - layout of one incoming employee roster record
+      *> (sequential feed from HR onboarding/maintenance extract)
+      *> EMPIN-TRANS-CODE drives EMPLOYEE-MASTER maintenance:
+      *>   A = add, C = change NAME/CAR, D = delete/deactivate
+       05 EMPIN-TRANS-CODE        PIC X(01).
+       05 EMPIN-ID                PIC 9(10).
+       05 EMPIN-NAME              PIC A(30).
+       05 EMPIN-CAR               PIC A(10).
