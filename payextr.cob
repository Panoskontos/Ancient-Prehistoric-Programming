@@ -0,0 +1,74 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. PAYEXTR.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT EMPLOYEE-MASTER ASSIGN TO "data/employee.master"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS SEQUENTIAL
+        RECORD KEY IS EMP-ID
+        FILE STATUS IS WS-MASTER-STATUS.
+
+    SELECT PAYROLL-EXTRACT ASSIGN TO "data/payroll.extract"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-EXTRACT-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  EMPLOYEE-MASTER.
+01  EMPLOYEE-MASTER-RECORD.
+    COPY EMPREC.
+
+FD  PAYROLL-EXTRACT.
+01  PAYROLL-EXTRACT-RECORD.
+    COPY PAYEXT.
+
+   WORKING-STORAGE SECTION.
+   01 WS-MASTER-STATUS PIC X(02) VALUE '00'.
+      88 WS-MASTER-OK        VALUE '00'.
+      88 WS-MASTER-NOT-FOUND VALUE '23', '35'.
+
+   01 WS-EOF-SWITCH PIC X VALUE 'N'.
+      88 WS-EOF VALUE 'Y'.
+
+   01 WS-EXTRACT-STATUS PIC X(02) VALUE '00'.
+      88 WS-EXTRACT-OK VALUE '00'.
+
+   01 WS-EXTRACT-COUNT PIC 9(08) VALUE ZERO.
+
+PROCEDURE DIVISION.
+   A000-MAIN-PARA.
+   OPEN INPUT EMPLOYEE-MASTER.
+   OPEN OUTPUT PAYROLL-EXTRACT.
+   IF WS-MASTER-NOT-FOUND
+       DISPLAY 'EMPLOYEE-MASTER not found - nothing to extract'
+       SET WS-EOF TO TRUE
+   END-IF.
+   PERFORM UNTIL WS-EOF
+       READ EMPLOYEE-MASTER NEXT RECORD
+           AT END SET WS-EOF TO TRUE
+           NOT AT END PERFORM A100-WRITE-DETAIL
+       END-READ
+   END-PERFORM.
+   PERFORM A200-WRITE-TRAILER.
+   CLOSE EMPLOYEE-MASTER.
+   CLOSE PAYROLL-EXTRACT.
+STOP RUN.
+
+   A100-WRITE-DETAIL.
+   *> only employees active as of the run date go to payroll
+   IF EMP-ACTIVE
+       MOVE SPACES TO PAYROLL-EXTRACT-RECORD
+       MOVE 'D' TO PEXT-REC-TYPE
+       MOVE EMP-ID TO PEXT-ID
+       MOVE EMP-NAME TO PEXT-NAME
+       WRITE PAYROLL-EXTRACT-RECORD
+       ADD 1 TO WS-EXTRACT-COUNT
+   END-IF.
+
+   A200-WRITE-TRAILER.
+   MOVE SPACES TO PAYROLL-EXTRACT-RECORD.
+   MOVE 'T' TO PEXT-REC-TYPE.
+   MOVE WS-EXTRACT-COUNT TO PEXT-RECORD-COUNT.
+   WRITE PAYROLL-EXTRACT-RECORD.
