@@ -0,0 +1,153 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. RECONRPT.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT CONTROL-TOTALS ASSIGN TO "data/control.totals"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CONTROL-STATUS.
+
+    SELECT PRINT-FILE ASSIGN TO "data/recon.rpt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-PRINT-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  CONTROL-TOTALS.
+01  CONTROL-TOTALS-RECORD.
+    COPY CTLTOT.
+
+FD  PRINT-FILE.
+01  PRINT-RECORD PIC X(132).
+
+   WORKING-STORAGE SECTION.
+   01 WS-CONTROL-STATUS PIC X(02) VALUE '00'.
+      88 WS-CONTROL-NOT-FOUND VALUE '35'.
+
+   01 WS-PRINT-STATUS PIC X(02) VALUE '00'.
+      88 WS-PRINT-OK VALUE '00'.
+
+   01 WS-EOF-SWITCH PIC X VALUE 'N'.
+      88 WS-EOF VALUE 'Y'.
+
+   *> today's date and yesterday's date, each in YYYYMMDD form, used
+   *> to pick out the two CONTROL-TOTALS rows this report compares
+   01 WS-CURRENT-DATE PIC 9(08).
+   01 WS-TODAY-INTEGER PIC 9(08).
+   01 WS-YESTERDAY-INTEGER PIC 9(08).
+   01 WS-YESTERDAY-DATE PIC 9(08).
+
+   *> last CONTROL-TOTALS row seen for each of the two days - a run
+   *> date can have more than one row if HELLO ran more than once that
+   *> day, so the latest row read wins
+   01 WS-TODAY-FOUND-SWITCH PIC X VALUE 'N'.
+      88 WS-TODAY-FOUND VALUE 'Y'.
+   01 WS-YESTERDAY-FOUND-SWITCH PIC X VALUE 'N'.
+      88 WS-YESTERDAY-FOUND VALUE 'Y'.
+   01 WS-TODAY-TOTALS.
+      05 WS-TODAY-RUN-ID         PIC X(08).
+      05 WS-TODAY-RECORDS-READ   PIC 9(08).
+      05 WS-TODAY-RECORDS-WRITTEN PIC 9(08).
+      05 WS-TODAY-ID-HASH-TOTAL  PIC 9(15).
+      05 WS-TODAY-MASTER-COUNT   PIC 9(08).
+   01 WS-YESTERDAY-TOTALS.
+      05 WS-YESTERDAY-RUN-ID          PIC X(08).
+      05 WS-YESTERDAY-RECORDS-READ    PIC 9(08).
+      05 WS-YESTERDAY-RECORDS-WRITTEN PIC 9(08).
+      05 WS-YESTERDAY-ID-HASH-TOTAL   PIC 9(15).
+      05 WS-YESTERDAY-MASTER-COUNT    PIC 9(08).
+
+   01 WS-MASTER-COUNT-DIFF PIC S9(08) VALUE ZERO.
+
+   01 WS-LINE PIC X(132).
+
+PROCEDURE DIVISION.
+   A000-MAIN-PARA.
+   PERFORM A010-INITIALIZE.
+   PERFORM UNTIL WS-EOF
+       READ CONTROL-TOTALS
+           AT END SET WS-EOF TO TRUE
+           NOT AT END PERFORM A100-CAPTURE-TOTALS
+       END-READ
+   END-PERFORM.
+   PERFORM A200-PRINT-REPORT.
+   CLOSE CONTROL-TOTALS.
+   CLOSE PRINT-FILE.
+STOP RUN.
+
+   A010-INITIALIZE.
+   ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+   MOVE FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE) TO WS-TODAY-INTEGER.
+   COMPUTE WS-YESTERDAY-INTEGER = WS-TODAY-INTEGER - 1.
+   MOVE FUNCTION DATE-OF-INTEGER(WS-YESTERDAY-INTEGER)
+       TO WS-YESTERDAY-DATE.
+   OPEN INPUT CONTROL-TOTALS.
+   IF WS-CONTROL-NOT-FOUND
+       DISPLAY 'No control totals on file - nothing to reconcile'
+       SET WS-EOF TO TRUE
+   END-IF.
+   OPEN OUTPUT PRINT-FILE.
+
+   A100-CAPTURE-TOTALS.
+   *> every row for today or yesterday overwrites the one captured
+   *> before it, so whichever row is last in the file for that date
+   *> is the one the report uses
+   IF CTL-RUN-DATE = WS-CURRENT-DATE
+       SET WS-TODAY-FOUND TO TRUE
+       MOVE CTL-RUN-ID TO WS-TODAY-RUN-ID
+       MOVE CTL-RECORDS-READ TO WS-TODAY-RECORDS-READ
+       MOVE CTL-RECORDS-WRITTEN TO WS-TODAY-RECORDS-WRITTEN
+       MOVE CTL-ID-HASH-TOTAL TO WS-TODAY-ID-HASH-TOTAL
+       MOVE CTL-MASTER-COUNT TO WS-TODAY-MASTER-COUNT
+   END-IF.
+   IF CTL-RUN-DATE = WS-YESTERDAY-DATE
+       SET WS-YESTERDAY-FOUND TO TRUE
+       MOVE CTL-RUN-ID TO WS-YESTERDAY-RUN-ID
+       MOVE CTL-RECORDS-READ TO WS-YESTERDAY-RECORDS-READ
+       MOVE CTL-RECORDS-WRITTEN TO WS-YESTERDAY-RECORDS-WRITTEN
+       MOVE CTL-ID-HASH-TOTAL TO WS-YESTERDAY-ID-HASH-TOTAL
+       MOVE CTL-MASTER-COUNT TO WS-YESTERDAY-MASTER-COUNT
+   END-IF.
+
+   A200-PRINT-REPORT.
+   MOVE SPACES TO WS-LINE.
+   STRING 'EMPLOYEE MASTER RECONCILIATION REPORT - RUN DATE '
+       WS-CURRENT-DATE DELIMITED BY SIZE INTO WS-LINE.
+   WRITE PRINT-RECORD FROM WS-LINE.
+   MOVE SPACES TO PRINT-RECORD.
+   WRITE PRINT-RECORD.
+
+   IF NOT WS-TODAY-FOUND
+       MOVE 'No control totals found for today''s run' TO PRINT-RECORD
+       WRITE PRINT-RECORD
+   END-IF.
+   IF NOT WS-YESTERDAY-FOUND
+       MOVE 'No control totals found for yesterday''s run'
+           TO PRINT-RECORD
+       WRITE PRINT-RECORD
+   END-IF.
+
+   IF WS-TODAY-FOUND AND WS-YESTERDAY-FOUND
+       MOVE SPACES TO WS-LINE
+       STRING 'Yesterday (' WS-YESTERDAY-DATE ') master count: '
+           WS-YESTERDAY-MASTER-COUNT DELIMITED BY SIZE INTO WS-LINE
+       WRITE PRINT-RECORD FROM WS-LINE
+       MOVE SPACES TO WS-LINE
+       STRING 'Today     (' WS-CURRENT-DATE ') master count: '
+           WS-TODAY-MASTER-COUNT DELIMITED BY SIZE INTO WS-LINE
+       WRITE PRINT-RECORD FROM WS-LINE
+       COMPUTE WS-MASTER-COUNT-DIFF =
+           WS-TODAY-MASTER-COUNT - WS-YESTERDAY-MASTER-COUNT
+       MOVE SPACES TO PRINT-RECORD
+       WRITE PRINT-RECORD
+       IF WS-MASTER-COUNT-DIFF < ZERO
+           MOVE '*** WARNING - MASTER COUNT DECREASED SINCE YESTERDAY - POSSIBLE DROPPED RECORDS ***'
+               TO PRINT-RECORD
+           WRITE PRINT-RECORD
+       ELSE
+           MOVE 'Master count did not decrease - no record loss detected'
+               TO PRINT-RECORD
+           WRITE PRINT-RECORD
+       END-IF
+   END-IF.
