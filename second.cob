@@ -1,7 +1,71 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. HELLO.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT EMPLOYEE-IN ASSIGN TO "data/employee.in"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-EMPIN-STATUS.
+
+    SELECT EMPLOYEE-MASTER ASSIGN TO "data/employee.master"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS EMP-ID
+        FILE STATUS IS WS-MASTER-STATUS.
+
+    SELECT EMPLOYEE-REJECTS ASSIGN TO "data/employee.rejects"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-REJECTS-STATUS.
+
+    SELECT AUDIT-LOG ASSIGN TO "data/audit.log"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-AUDIT-STATUS.
+
+    SELECT CHECKPOINT-FILE ASSIGN TO "data/checkpoint.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+    SELECT EMPLOYEE-VEHICLE ASSIGN TO "data/employee.vehicle"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS VEH-KEY
+        FILE STATUS IS WS-VEHICLE-STATUS.
+
+    SELECT CONTROL-TOTALS ASSIGN TO "data/control.totals"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CONTROL-STATUS.
+
 DATA DIVISION.
+FILE SECTION.
+FD  EMPLOYEE-IN.
+01  EMPLOYEE-IN-RECORD.
+    COPY EMPIN.
+
+FD  EMPLOYEE-MASTER.
+01  EMPLOYEE-MASTER-RECORD.
+    COPY EMPREC.
+
+FD  EMPLOYEE-REJECTS.
+01  EMPLOYEE-REJECTS-RECORD.
+    COPY EMPREJ.
+
+FD  AUDIT-LOG.
+01  AUDIT-LOG-RECORD.
+    COPY AUDITLOG.
+
+FD  CHECKPOINT-FILE.
+01  CHECKPOINT-RECORD.
+    COPY CHKPT.
+
+FD  EMPLOYEE-VEHICLE.
+01  EMPLOYEE-VEHICLE-RECORD.
+    COPY EMPVEH.
+
+FD  CONTROL-TOTALS.
+01  CONTROL-TOTALS-RECORD.
+    COPY CTLTOT.
+
    WORKING-STORAGE SECTION.
    *> Initialise variables
    *> 30 is the chars
@@ -9,15 +73,435 @@ DATA DIVISION.
    *> 10 is the digits
    01 WS-ID PIC 9(10) VALUE 10101.
    01 WS-CAR PIC A(10).
+   01 WS-TRANS-CODE PIC X(01).
+      88 WS-TRANS-ADD    VALUE 'A'.
+      88 WS-TRANS-CHANGE VALUE 'C'.
+      88 WS-TRANS-DELETE VALUE 'D'.
+
+   01 WS-EOF-SWITCH PIC X VALUE 'N'.
+      88 WS-EOF VALUE 'Y'.
+
+   01 WS-MASTER-STATUS PIC X(02) VALUE '00'.
+      88 WS-MASTER-OK        VALUE '00'.
+      88 WS-MASTER-NOT-FOUND VALUE '23', '35'.
+
+   01 WS-EMPIN-STATUS PIC X(02) VALUE '00'.
+      88 WS-EMPIN-OK        VALUE '00'.
+      88 WS-EMPIN-NOT-FOUND VALUE '35'.
+
+   01 WS-REJECTS-STATUS PIC X(02) VALUE '00'.
+      88 WS-REJECTS-OK VALUE '00'.
+
+   01 WS-AUDIT-STATUS PIC X(02) VALUE '00'.
+      88 WS-AUDIT-NOT-FOUND VALUE '35'.
+
+   01 WS-CHECKPOINT-STATUS PIC X(02) VALUE '00'.
+      88 WS-CHECKPOINT-OK VALUE '00'.
+
+   01 WS-VEHICLE-STATUS PIC X(02) VALUE '00'.
+      88 WS-VEHICLE-NOT-FOUND VALUE '23', '35'.
+
+   01 WS-CAR-CHANGED-SWITCH PIC X VALUE 'N'.
+      88 WS-CAR-CHANGED VALUE 'Y'.
+
+   01 WS-VEHICLE-WRITE-SWITCH PIC X VALUE 'Y'.
+      88 WS-VEHICLE-WRITE-OK VALUE 'Y'.
+
+   01 WS-CONTROL-STATUS PIC X(02) VALUE '00'.
+      88 WS-CONTROL-NOT-FOUND VALUE '35'.
+
+   *> run control totals - written to CONTROL-TOTALS at end of run so
+   *> RECONRPT can confirm nothing was silently dropped
+   01 WS-RECORDS-READ PIC 9(08) VALUE ZERO.
+   01 WS-RECORDS-WRITTEN PIC 9(08) VALUE ZERO.
+   01 WS-ID-HASH-TOTAL PIC 9(15) VALUE ZERO.
+   01 WS-MASTER-COUNT PIC 9(08) VALUE ZERO.
+   01 WS-MASTER-EOF-SWITCH PIC X VALUE 'N'.
+      88 WS-MASTER-EOF VALUE 'Y'.
+
+   01 WS-VALID-REC-SWITCH PIC X VALUE 'Y'.
+      88 WS-VALID-REC VALUE 'Y'.
+
+   *> approved fleet vehicle codes - B000-VALIDATE-REC rejects
+   *> anything that doesn't match one of these
+   01 WS-VALID-CAR-VALUES.
+      05 FILLER PIC A(10) VALUE 'Benzo'.
+      05 FILLER PIC A(10) VALUE 'Toyota'.
+      05 FILLER PIC A(10) VALUE 'Ford'.
+      05 FILLER PIC A(10) VALUE 'Volvo'.
+      05 FILLER PIC A(10) VALUE 'Nissan'.
+   01 WS-VALID-CAR-TABLE REDEFINES WS-VALID-CAR-VALUES.
+      05 WS-VALID-CAR OCCURS 5 TIMES PIC A(10).
+   01 WS-VALID-CAR-IDX PIC 9(02).
+
+   *> who/when to stamp on every AUDIT-LOG record written for this run
+   01 WS-OPERATOR-ID PIC X(08) VALUE 'BATCH'.
+   01 WS-CURRENT-DATE.
+      05 WS-CD-YYYY PIC 9(04).
+      05 WS-CD-MM   PIC 9(02).
+      05 WS-CD-DD   PIC 9(02).
+   01 WS-CURRENT-TIME.
+      05 WS-CT-HH PIC 9(02).
+      05 WS-CT-MM PIC 9(02).
+      05 WS-CT-SS PIC 9(02).
+      05 WS-CT-HH-HUND PIC 9(02).
+
+   *> checkpoint/restart control for the roster batch run - a
+   *> checkpoint is rewritten every WS-CHECKPOINT-INTERVAL input
+   *> records so a rerun started with the RESTART parameter can skip
+   *> forward instead of reprocessing the whole EMPLOYEE-IN file.
+   *> the skip is purely positional (how many EMPLOYEE-IN records had
+   *> been read) rather than based on the ID on each record, so it
+   *> works regardless of what order the roster file is in
+   01 WS-COMMAND-LINE PIC X(20) VALUE SPACES.
+   01 WS-RUN-ID PIC X(08) VALUE SPACES.
+   01 WS-RESTART-SWITCH PIC X VALUE 'N'.
+      88 WS-RESTART-MODE VALUE 'Y'.
+   01 WS-RESTART-SKIP-COUNT PIC 9(08) VALUE ZERO.
+   01 WS-CHECKPOINT-INTERVAL PIC 9(04) VALUE 5.
 
 PROCEDURE DIVISION.
    A000-FIRST-PARA.
    DISPLAY 'Initial Programm'.
-   *> declare values to vars
-   MOVE 'Panagiotis Kontos' TO WS-NAME.
-   DISPLAY "My name is : "WS-NAME.
-   DISPLAY "My ID is : "WS-ID.
-   MOVE 'Benzo' TO WS-CAR.
-   display "My car is : "WS-CAR
+   ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+   ACCEPT WS-CURRENT-TIME FROM TIME.
+   STRING WS-CD-YYYY WS-CD-MM WS-CD-DD DELIMITED BY SIZE
+       INTO WS-RUN-ID.
+   PERFORM A010-OPEN-MASTER.
+   PERFORM A011-OPEN-VEHICLE.
+   PERFORM A015-INIT-RESTART.
+   OPEN INPUT EMPLOYEE-IN.
+   IF WS-EMPIN-NOT-FOUND
+       DISPLAY 'EMPLOYEE-IN not found - nothing to process'
+       SET WS-EOF TO TRUE
+   END-IF.
+   OPEN OUTPUT EMPLOYEE-REJECTS.
+   PERFORM A020-OPEN-AUDIT-LOG.
+   PERFORM UNTIL WS-EOF
+       READ EMPLOYEE-IN
+           AT END SET WS-EOF TO TRUE
+           NOT AT END
+               ADD 1 TO WS-RECORDS-READ
+               PERFORM A100-PROCESS-REC
+       END-READ
+   END-PERFORM.
+   IF WS-RECORDS-READ > ZERO
+       PERFORM A310-WRITE-CHECKPOINT
+   END-IF.
+   PERFORM A400-COUNT-MASTER.
+   PERFORM A410-WRITE-CONTROL-TOTALS.
+   CLOSE EMPLOYEE-IN.
+   CLOSE EMPLOYEE-MASTER.
+   CLOSE EMPLOYEE-VEHICLE.
+   CLOSE EMPLOYEE-REJECTS.
+   CLOSE AUDIT-LOG.
 STOP RUN.
 
+   A010-OPEN-MASTER.
+   *> EMPLOYEE-MASTER persists across runs - create it the first time,
+   *> otherwise open it for update so today's records can be looked
+   *> up, rewritten, or added to.
+   OPEN I-O EMPLOYEE-MASTER.
+   IF WS-MASTER-NOT-FOUND
+       OPEN OUTPUT EMPLOYEE-MASTER
+       CLOSE EMPLOYEE-MASTER
+       OPEN I-O EMPLOYEE-MASTER
+   END-IF.
+
+   A011-OPEN-VEHICLE.
+   *> EMPLOYEE-VEHICLE accumulates one row per assignment across runs,
+   *> same create-on-first-run pattern as EMPLOYEE-MASTER.
+   OPEN I-O EMPLOYEE-VEHICLE.
+   IF WS-VEHICLE-NOT-FOUND
+       OPEN OUTPUT EMPLOYEE-VEHICLE
+       CLOSE EMPLOYEE-VEHICLE
+       OPEN I-O EMPLOYEE-VEHICLE
+   END-IF.
+
+   A020-OPEN-AUDIT-LOG.
+   *> AUDIT-LOG accumulates across runs - extend it if it already
+   *> exists, otherwise create it on the first run.
+   OPEN EXTEND AUDIT-LOG.
+   IF WS-AUDIT-NOT-FOUND
+       OPEN OUTPUT AUDIT-LOG
+   END-IF.
+
+   A015-INIT-RESTART.
+   *> a run started with RESTART on the command line picks up right
+   *> after however many EMPLOYEE-IN records a prior run checkpointed,
+   *> instead of reprocessing the whole file from record one - the
+   *> skip is by input position, not by the ID on the record, so it
+   *> does not depend on EMPLOYEE-IN being in any particular order
+   ACCEPT WS-COMMAND-LINE FROM COMMAND-LINE.
+   IF WS-COMMAND-LINE (1:7) = 'RESTART'
+       SET WS-RESTART-MODE TO TRUE
+       PERFORM A016-READ-CHECKPOINT
+   END-IF.
+
+   A016-READ-CHECKPOINT.
+   OPEN INPUT CHECKPOINT-FILE.
+   IF WS-CHECKPOINT-OK
+       READ CHECKPOINT-FILE
+           AT END CONTINUE
+           NOT AT END MOVE CKPT-RECORDS-DONE TO WS-RESTART-SKIP-COUNT
+       END-READ
+       CLOSE CHECKPOINT-FILE
+   END-IF.
+
+   A100-PROCESS-REC.
+   MOVE EMPIN-TRANS-CODE TO WS-TRANS-CODE.
+   MOVE EMPIN-NAME TO WS-NAME.
+   MOVE EMPIN-ID TO WS-ID.
+   MOVE EMPIN-CAR TO WS-CAR.
+   IF WS-RESTART-MODE AND WS-RECORDS-READ NOT > WS-RESTART-SKIP-COUNT
+       CONTINUE
+   ELSE
+       PERFORM B000-VALIDATE-REC
+       IF WS-VALID-REC
+           DISPLAY "My name is : "WS-NAME
+           DISPLAY "My ID is : "WS-ID
+           display "My car is : "WS-CAR
+           ADD WS-ID TO WS-ID-HASH-TOTAL
+           PERFORM A200-POST-MASTER
+       END-IF
+       PERFORM A300-CHECKPOINT
+   END-IF.
+
+   A300-CHECKPOINT.
+   *> fires for every EMPLOYEE-IN record read past the restart point,
+   *> valid or not, so WS-RECORDS-READ always reflects input position
+   *> consumed - it does not fire while still skipping records a prior
+   *> run already checkpointed, or the checkpoint could be rewritten
+   *> with a position earlier than what that prior run already reached
+   IF FUNCTION MOD(WS-RECORDS-READ, WS-CHECKPOINT-INTERVAL) = 0
+       PERFORM A310-WRITE-CHECKPOINT
+   END-IF.
+
+   A310-WRITE-CHECKPOINT.
+   MOVE WS-RUN-ID TO CKPT-RUN-ID.
+   MOVE WS-ID TO CKPT-LAST-ID.
+   MOVE WS-RECORDS-READ TO CKPT-RECORDS-DONE.
+   OPEN OUTPUT CHECKPOINT-FILE.
+   WRITE CHECKPOINT-RECORD.
+   CLOSE CHECKPOINT-FILE.
+
+   B000-VALIDATE-REC.
+   SET WS-VALID-REC TO TRUE.
+   IF WS-ID = ZERO OR NOT WS-ID NUMERIC
+       MOVE 'ID01' TO REJ-REASON-CODE
+       MOVE 'employee ID is zero or non-numeric' TO REJ-REASON-TEXT
+       PERFORM B100-WRITE-REJECT
+   ELSE
+       IF NOT WS-TRANS-ADD AND NOT WS-TRANS-CHANGE
+               AND NOT WS-TRANS-DELETE
+           MOVE 'TRN1' TO REJ-REASON-CODE
+           MOVE 'transaction code must be A, C or D' TO
+               REJ-REASON-TEXT
+           PERFORM B100-WRITE-REJECT
+       END-IF
+       *> a delete/deactivate carries no meaningful car code, so the
+       *> fleet-vehicle edit only applies to add and change
+       IF WS-VALID-REC AND NOT WS-TRANS-DELETE
+           MOVE 'N' TO WS-VALID-REC-SWITCH
+           PERFORM VARYING WS-VALID-CAR-IDX FROM 1 BY 1
+                   UNTIL WS-VALID-CAR-IDX > 5
+               IF WS-CAR = WS-VALID-CAR (WS-VALID-CAR-IDX)
+                   SET WS-VALID-REC TO TRUE
+               END-IF
+           END-PERFORM
+           IF NOT WS-VALID-REC
+               MOVE 'CAR1' TO REJ-REASON-CODE
+               MOVE 'car code is not an approved fleet vehicle' TO
+                   REJ-REASON-TEXT
+               PERFORM B100-WRITE-REJECT
+           END-IF
+       END-IF
+   END-IF.
+
+   B100-WRITE-REJECT.
+   MOVE 'N' TO WS-VALID-REC-SWITCH.
+   MOVE WS-ID TO REJ-ID.
+   MOVE WS-NAME TO REJ-NAME.
+   MOVE WS-CAR TO REJ-CAR.
+   WRITE EMPLOYEE-REJECTS-RECORD.
+
+   A200-POST-MASTER.
+   EVALUATE TRUE
+       WHEN WS-TRANS-CHANGE PERFORM A220-CHANGE-EMPLOYEE
+       WHEN WS-TRANS-DELETE PERFORM A230-DELETE-EMPLOYEE
+       WHEN OTHER PERFORM A210-ADD-EMPLOYEE
+   END-EVALUATE.
+
+   A210-ADD-EMPLOYEE.
+   MOVE WS-ID TO EMP-ID.
+   READ EMPLOYEE-MASTER
+       INVALID KEY
+           *> attempt the vehicle-history row before the master record
+           *> exists at all - a collision here means the add is never
+           *> committed, rather than leaving a master row with no
+           *> matching open assignment
+           MOVE 'Y' TO WS-VEHICLE-WRITE-SWITCH
+           PERFORM D100-OPEN-NEW-ASSIGNMENT
+           IF WS-VEHICLE-WRITE-OK
+               MOVE WS-NAME TO EMP-NAME
+               MOVE WS-CAR TO EMP-CAR
+               MOVE WS-CURRENT-DATE TO EMP-CAR-EFF-DATE
+               SET EMP-ACTIVE TO TRUE
+               WRITE EMPLOYEE-MASTER-RECORD
+               ADD 1 TO WS-RECORDS-WRITTEN
+           END-IF
+       NOT INVALID KEY
+           MOVE 'DUP1' TO REJ-REASON-CODE
+           MOVE 'add transaction - employee ID already on master' TO
+               REJ-REASON-TEXT
+           PERFORM B100-WRITE-REJECT
+   END-READ.
+
+   A220-CHANGE-EMPLOYEE.
+   MOVE WS-ID TO EMP-ID.
+   READ EMPLOYEE-MASTER
+       INVALID KEY
+           MOVE 'CHG1' TO REJ-REASON-CODE
+           MOVE 'change transaction - employee ID not on master' TO
+               REJ-REASON-TEXT
+           PERFORM B100-WRITE-REJECT
+       NOT INVALID KEY
+           MOVE 'N' TO WS-CAR-CHANGED-SWITCH
+           IF EMP-CAR NOT = WS-CAR
+               SET WS-CAR-CHANGED TO TRUE
+           END-IF
+           MOVE 'Y' TO WS-VEHICLE-WRITE-SWITCH
+           *> open the new assignment row first, on the incoming
+           *> transaction's own values - if it collides with one
+           *> already on file for today, the car portion of this
+           *> transaction is rejected here, before anything is
+           *> audited or committed to the master record
+           IF WS-CAR-CHANGED
+               PERFORM D100-OPEN-NEW-ASSIGNMENT
+           END-IF
+           IF EMP-NAME NOT = WS-NAME
+               MOVE 'NAME' TO AUD-FIELD-NAME
+               MOVE EMP-NAME TO AUD-OLD-VALUE
+               MOVE WS-NAME TO AUD-NEW-VALUE
+               PERFORM C100-WRITE-AUDIT-REC
+           END-IF
+           *> the name portion of the transaction is always applied -
+           *> a rejected car change is no reason to also lose a
+           *> legitimate name update bundled in the same record
+           MOVE WS-NAME TO EMP-NAME
+           IF WS-CAR-CHANGED AND WS-VEHICLE-WRITE-OK
+               MOVE 'CAR' TO AUD-FIELD-NAME
+               MOVE EMP-CAR TO AUD-OLD-VALUE
+               MOVE WS-CAR TO AUD-NEW-VALUE
+               PERFORM C100-WRITE-AUDIT-REC
+               PERFORM D200-CLOSE-OLD-ASSIGNMENT
+               MOVE WS-CURRENT-DATE TO EMP-CAR-EFF-DATE
+               MOVE WS-CAR TO EMP-CAR
+           END-IF
+           IF WS-CAR-CHANGED AND NOT WS-VEHICLE-WRITE-OK
+               MOVE 'CHG2' TO REJ-REASON-CODE
+               MOVE 'car change rejected, name applied' TO
+                   REJ-REASON-TEXT
+               PERFORM B100-WRITE-REJECT
+           END-IF
+           REWRITE EMPLOYEE-MASTER-RECORD
+           ADD 1 TO WS-RECORDS-WRITTEN
+   END-READ.
+
+   A230-DELETE-EMPLOYEE.
+   MOVE WS-ID TO EMP-ID.
+   READ EMPLOYEE-MASTER
+       INVALID KEY
+           MOVE 'DEL1' TO REJ-REASON-CODE
+           MOVE 'delete transaction - employee ID not on master' TO
+               REJ-REASON-TEXT
+           PERFORM B100-WRITE-REJECT
+       NOT INVALID KEY
+           IF EMP-ACTIVE
+               MOVE 'STATUS' TO AUD-FIELD-NAME
+               MOVE EMP-STATUS TO AUD-OLD-VALUE
+               MOVE 'I' TO AUD-NEW-VALUE
+               PERFORM C100-WRITE-AUDIT-REC
+               *> a terminated employee is no longer driving the
+               *> car on file - close out the open assignment so
+               *> vehicle history does not show them as current
+               PERFORM D200-CLOSE-OLD-ASSIGNMENT
+           END-IF
+           SET EMP-INACTIVE TO TRUE
+           REWRITE EMPLOYEE-MASTER-RECORD
+           ADD 1 TO WS-RECORDS-WRITTEN
+   END-READ.
+
+   C100-WRITE-AUDIT-REC.
+   STRING WS-CD-YYYY WS-CD-MM WS-CD-DD
+          WS-CT-HH WS-CT-MM WS-CT-SS
+       DELIMITED BY SIZE INTO AUD-TIMESTAMP.
+   MOVE WS-OPERATOR-ID TO AUD-OPERATOR-ID.
+   MOVE WS-ID TO AUD-EMP-ID.
+   WRITE AUDIT-LOG-RECORD.
+
+   D100-OPEN-NEW-ASSIGNMENT.
+   *> built from the incoming transaction's own values, not the
+   *> master record - callers PERFORM this before committing the car
+   *> change to EMPLOYEE-MASTER, so a collision can be rejected
+   *> without having already mutated the master/old-assignment rows
+   MOVE WS-ID TO VEH-EMP-ID.
+   MOVE WS-CURRENT-DATE TO VEH-EFF-DATE.
+   MOVE WS-CAR TO VEH-CAR-CODE.
+   MOVE ZERO TO VEH-RETURN-DATE.
+   WRITE EMPLOYEE-VEHICLE-RECORD
+       INVALID KEY
+           *> employee already has an open assignment effective today -
+           *> a second same-day car change for this employee collides
+           *> on VEH-KEY, so surface it as a reject instead of quietly
+           *> losing the history row
+           MOVE 'N' TO WS-VEHICLE-WRITE-SWITCH
+           MOVE 'VEH1' TO REJ-REASON-CODE
+           MOVE 'vehicle assignment already open today' TO
+               REJ-REASON-TEXT
+           PERFORM B100-WRITE-REJECT
+   END-WRITE.
+
+   D200-CLOSE-OLD-ASSIGNMENT.
+   *> close out the assignment the employee is leaving, keyed by the
+   *> effective date still on the master record before it is updated
+   MOVE EMP-ID TO VEH-EMP-ID.
+   MOVE EMP-CAR-EFF-DATE TO VEH-EFF-DATE.
+   READ EMPLOYEE-VEHICLE
+       INVALID KEY
+           CONTINUE
+       NOT INVALID KEY
+           MOVE WS-CURRENT-DATE TO VEH-RETURN-DATE
+           REWRITE EMPLOYEE-VEHICLE-RECORD
+   END-READ.
+
+   A400-COUNT-MASTER.
+   *> full recount of EMPLOYEE-MASTER (active and inactive) so
+   *> RECONRPT has a true record count to compare day over day,
+   *> independent of how many transactions this run happened to carry
+   MOVE LOW-VALUES TO EMP-ID.
+   START EMPLOYEE-MASTER KEY IS NOT LESS THAN EMP-ID
+       INVALID KEY SET WS-MASTER-EOF TO TRUE
+   END-START.
+   PERFORM UNTIL WS-MASTER-EOF
+       READ EMPLOYEE-MASTER NEXT RECORD
+           AT END SET WS-MASTER-EOF TO TRUE
+           NOT AT END ADD 1 TO WS-MASTER-COUNT
+       END-READ
+   END-PERFORM.
+
+   A410-WRITE-CONTROL-TOTALS.
+   *> CONTROL-TOTALS accumulates one trailer record per run, across
+   *> runs - same extend-or-create pattern as AUDIT-LOG
+   OPEN EXTEND CONTROL-TOTALS.
+   IF WS-CONTROL-NOT-FOUND
+       OPEN OUTPUT CONTROL-TOTALS
+   END-IF.
+   MOVE WS-RUN-ID TO CTL-RUN-ID.
+   MOVE WS-CURRENT-DATE TO CTL-RUN-DATE.
+   MOVE WS-RECORDS-READ TO CTL-RECORDS-READ.
+   MOVE WS-RECORDS-WRITTEN TO CTL-RECORDS-WRITTEN.
+   MOVE WS-ID-HASH-TOTAL TO CTL-ID-HASH-TOTAL.
+   MOVE WS-MASTER-COUNT TO CTL-MASTER-COUNT.
+   WRITE CONTROL-TOTALS-RECORD.
+   CLOSE CONTROL-TOTALS.
