@@ -0,0 +1,120 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. EMP-RPT.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT EMPLOYEE-MASTER ASSIGN TO "data/employee.master"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS SEQUENTIAL
+        RECORD KEY IS EMP-ID
+        FILE STATUS IS WS-MASTER-STATUS.
+
+    SELECT PRINT-FILE ASSIGN TO "data/emp.rpt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-PRINT-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  EMPLOYEE-MASTER.
+01  EMPLOYEE-MASTER-RECORD.
+    COPY EMPREC.
+
+FD  PRINT-FILE.
+01  PRINT-RECORD PIC X(132).
+
+   WORKING-STORAGE SECTION.
+   COPY EMPRPTL.
+
+   01 WS-MASTER-STATUS PIC X(02) VALUE '00'.
+      88 WS-MASTER-OK        VALUE '00'.
+      88 WS-MASTER-NOT-FOUND VALUE '23', '35'.
+
+   01 WS-PRINT-STATUS PIC X(02) VALUE '00'.
+      88 WS-PRINT-OK VALUE '00'.
+
+   01 WS-EOF-SWITCH PIC X VALUE 'N'.
+      88 WS-EOF VALUE 'Y'.
+
+   01 WS-LINE-COUNT PIC 9(02) VALUE 0.
+   01 WS-PAGE-COUNT PIC 9(04) VALUE 0.
+   01 WS-RECORD-COUNT PIC 9(06) VALUE 0.
+
+   01 WS-CURRENT-DATE.
+      05 WS-CD-YYYY PIC 9(04).
+      05 WS-CD-MM   PIC 9(02).
+      05 WS-CD-DD   PIC 9(02).
+
+   01 WS-CURRENT-TIME.
+      05 WS-CT-HH PIC 9(02).
+      05 WS-CT-MM PIC 9(02).
+      05 WS-CT-SS PIC 9(02).
+      05 WS-CT-HH-HUND PIC 9(02).
+
+PROCEDURE DIVISION.
+   A000-MAIN-PARA.
+   PERFORM A010-INITIALIZE.
+   PERFORM UNTIL WS-EOF
+       READ EMPLOYEE-MASTER NEXT RECORD
+           AT END SET WS-EOF TO TRUE
+           *> a terminated employee is not current roster - same
+           *> active-only filter payextr.cob applies for the payroll
+           *> extract, so the two outputs agree on who is current
+           NOT AT END
+               IF EMP-ACTIVE
+                   PERFORM A100-PRINT-DETAIL
+               END-IF
+       END-READ
+   END-PERFORM.
+   PERFORM A200-PRINT-SUMMARY.
+   CLOSE EMPLOYEE-MASTER.
+   CLOSE PRINT-FILE.
+STOP RUN.
+
+   A010-INITIALIZE.
+   ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+   ACCEPT WS-CURRENT-TIME FROM TIME.
+   OPEN INPUT EMPLOYEE-MASTER.
+   OPEN OUTPUT PRINT-FILE.
+   IF WS-MASTER-NOT-FOUND
+       DISPLAY 'EMPLOYEE-MASTER not found - nothing to report'
+       SET WS-EOF TO TRUE
+   END-IF.
+   PERFORM B000-PRINT-HEADERS.
+
+   B000-PRINT-HEADERS.
+   ADD 1 TO WS-PAGE-COUNT.
+   STRING WS-CD-YYYY '-' WS-CD-MM '-' WS-CD-DD
+       DELIMITED BY SIZE INTO RPT-RUN-DATE.
+   STRING WS-CT-HH ':' WS-CT-MM ':' WS-CT-SS
+       DELIMITED BY SIZE INTO RPT-RUN-TIME.
+   MOVE WS-PAGE-COUNT TO RPT-PAGE-NO.
+   IF WS-PAGE-COUNT > 1
+       MOVE SPACES TO PRINT-RECORD
+       WRITE PRINT-RECORD
+       WRITE PRINT-RECORD
+   END-IF.
+   WRITE PRINT-RECORD FROM RPT-TITLE-LINE.
+   MOVE SPACES TO PRINT-RECORD.
+   WRITE PRINT-RECORD.
+   WRITE PRINT-RECORD FROM RPT-COLUMN-HEADER.
+   MOVE SPACES TO PRINT-RECORD.
+   WRITE PRINT-RECORD.
+   MOVE ZERO TO WS-LINE-COUNT.
+
+   A100-PRINT-DETAIL.
+   IF WS-LINE-COUNT >= 60
+       PERFORM B000-PRINT-HEADERS
+   END-IF.
+   MOVE EMP-ID TO RPT-ID.
+   MOVE EMP-NAME TO RPT-NAME.
+   MOVE EMP-CAR TO RPT-CAR.
+   WRITE PRINT-RECORD FROM RPT-DETAIL-LINE.
+   ADD 1 TO WS-LINE-COUNT.
+   ADD 1 TO WS-RECORD-COUNT.
+
+   A200-PRINT-SUMMARY.
+   MOVE SPACES TO PRINT-RECORD.
+   WRITE PRINT-RECORD.
+   MOVE WS-RECORD-COUNT TO RPT-TOTAL-COUNT.
+   WRITE PRINT-RECORD FROM RPT-SUMMARY-LINE.
